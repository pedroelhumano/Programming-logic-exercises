@@ -1,25 +1,247 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SALUDO.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 SALUDO PIC A(17).
-       01 TITULO PIC A(17) VALUE "Tutorial de Cobol".
-       01 NUMERO PIC 9(1) VALUE 5.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Hello world".
-           MOVE "soy Pedro saludos" TO SALUDO.
-           DISPLAY "Muy buenas, " SALUDO.
-           DISPLAY TITULO.
-           DISPLAY "El numero es: " NUMERO.
-           STOP RUN.
-       END PROGRAM SALUDO.
+000010******************************************************************
+000020* Author:     R. TORRES VALDEZ
+000030* Installation: DATA CENTER - BATCH SUITE
+000040* Date-Written: 2024-02-11
+000050* Date-Compiled:
+000060* Purpose:    Prints the opening banner for the nightly batch
+000070*             suite - who submitted the run, what is running,
+000080*             and the current job-step number.
+000090* Tectonics: cobc
+000100*-----------------------------------------------------------------
+000110* Maintenance History
+000120* DATE       BY   DESCRIPTION
+000130* 2026-08-08 JCM  Operator name now comes from the OPERATOR-CTL
+000140*                 file (keyed by OPERATOR-ID from the environment)
+000150*                 instead of a hardcoded MOVE.
+000160* 2026-08-08 JCM  Banner title now comes from the TITLE-MASTER
+000170*                 file, keyed by run type (D/M/Y from RUN_TYPE).
+000180* 2026-08-08 JCM  Added the SALUDO-LOG audit trail - every run
+000190*                 now writes a log record behind the banner.
+000200* 2026-08-08 JCM  NUMERO is now the suite's step-sequence
+000210*                 checkpoint counter, persisted to the CHECKPOINT
+000220*                 file for restart after an abend.
+000230* 2026-08-08 JCM  Replaced the ad-hoc SALUDO/TITULO/NUMERO fields
+000240*                 with the shared JOBHDR-RECORD (COPY JOBHDR) so
+000250*                 the banner and audit-log layout match the rest
+000260*                 of the suite.
+000270* 2026-08-08 JCM  Set SALULOG-STATUS to completed when the audit
+000280*                 record is written.
+000290* 2026-08-08 JCM  Added the JOB-EVENT interface file - a job-start
+000300*                 event record is now written for the scheduler to
+000310*                 poll, alongside the console banner.
+000320* 2026-08-08 JCM  2000-GET-OPERATOR now honors OPCTL-STATUS - a
+000330*                 deactivated operator falls back to the unknown-
+000340*                 operator path instead of being accepted.  Also
+000350*                 INITIALIZE the checkpoint record before reading
+000360*                 it so the new CHKPT-LAST-BIZ-STEP field (used by
+000370*                 RUNCTL) starts clean for a first-time run-id.
+000380* 2026-08-08 JCM  Reworded the 4000-GET-CHECKPOINT console message
+000390*                 - it was labeled "RESTART" but only ever
+000400*                 reflects SALUDO's own per-invocation counter,
+000410*                 not whether the RUNCTL business steps actually
+000420*                 need to restart (that is CHKPT-LAST-BIZ-STEP,
+000430*                 reported by RUNCTL itself).  Also cleared the
+000440*                 new SALULOG-FAILED-STEP field on the audit
+000450*                 record SALUDO writes, since that field is only
+000460*                 meaningful on the "F" rows RUNCTL logs.
+000465* 2026-08-08 JCM  6000-WRITE-AUDIT-LOG now stamps SALULOG-RUN-ID
+000466*                 so BTCHRPT can tell that its "C" row and a
+000467*                 later "F" row RUNCTL might append are the same
+000468*                 logical execution rather than two separate runs.
+000470******************************************************************
+000480 IDENTIFICATION DIVISION.
+000490 PROGRAM-ID. SALUDO.
+000500
+000510 ENVIRONMENT DIVISION.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT OPERATOR-CTL-FILE ASSIGN TO "OPCTL"
+000550         ORGANIZATION IS INDEXED
+000560         ACCESS MODE IS RANDOM
+000570         RECORD KEY IS OPCTL-OPERATOR-ID
+000580         FILE STATUS IS WS-OPCTL-STATUS.
+000590     SELECT TITLE-MASTER-FILE ASSIGN TO "TITLEM"
+000600         ORGANIZATION IS INDEXED
+000610         ACCESS MODE IS RANDOM
+000620         RECORD KEY IS TITLEM-RUN-TYPE
+000630         FILE STATUS IS WS-TITLEM-STATUS.
+000640     SELECT SALUDO-LOG-FILE ASSIGN TO "SALULOG"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         ACCESS MODE IS SEQUENTIAL
+000670         FILE STATUS IS WS-SALULOG-STATUS.
+000680     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+000690         ORGANIZATION IS INDEXED
+000700         ACCESS MODE IS RANDOM
+000710         RECORD KEY IS CHKPT-RUN-ID
+000720         FILE STATUS IS WS-CHKPT-STATUS.
+000730     SELECT JOB-EVENT-FILE ASSIGN TO "JOBEVT"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         ACCESS MODE IS SEQUENTIAL
+000760         FILE STATUS IS WS-JOBEVT-STATUS.
+000770
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800 FD  OPERATOR-CTL-FILE.
+000810     COPY OPCTLREC.
+000820 FD  TITLE-MASTER-FILE.
+000830     COPY TITLEMREC.
+000840 FD  SALUDO-LOG-FILE.
+000850     COPY SALULREC.
+000860 FD  CHECKPOINT-FILE.
+000870     COPY CHKPTREC.
+000880 FD  JOB-EVENT-FILE.
+000890     COPY JOBEVTREC.
+000900
+000910 WORKING-STORAGE SECTION.
+000920 COPY JOBHDR.
+000930
+000940 01  WS-OPCTL-STATUS             PIC X(02).
+000950     88  WS-OPCTL-OK                 VALUE "00".
+000960 01  WS-TITLEM-STATUS            PIC X(02).
+000970     88  WS-TITLEM-OK                VALUE "00".
+000980 01  WS-SALULOG-STATUS           PIC X(02).
+000990     88  WS-SALULOG-OK               VALUE "00".
+001000 01  WS-CHKPT-STATUS             PIC X(02).
+001010     88  WS-CHKPT-OK                 VALUE "00".
+001020     88  WS-CHKPT-NOT-FOUND          VALUE "23" "35".
+001030 01  WS-JOBEVT-STATUS            PIC X(02).
+001040     88  WS-JOBEVT-OK                VALUE "00".
+001050
+001060 PROCEDURE DIVISION.
+001070 0000-MAIN-PROCEDURE.
+001080     PERFORM 2000-GET-OPERATOR THRU 2000-EXIT.
+001090     PERFORM 3000-GET-TITLE THRU 3000-EXIT.
+001100     PERFORM 4000-GET-CHECKPOINT THRU 4000-EXIT.
+001110     DISPLAY "Hello world".
+001120     DISPLAY "Muy buenas, " JOBHDR-OPERATOR-NAME.
+001130     DISPLAY JOBHDR-TITLE.
+001140     DISPLAY "El numero es: " JOBHDR-STEP-NUMBER.
+001150     PERFORM 6000-WRITE-AUDIT-LOG THRU 6000-EXIT.
+001160     PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT.
+001170     PERFORM 8000-WRITE-JOB-EVENT THRU 8000-EXIT.
+001180     GOBACK.
+001190
+001200 2000-GET-OPERATOR.
+001210     ACCEPT JOBHDR-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID".
+001220     IF JOBHDR-OPERATOR-ID = SPACES
+001230         MOVE "DEFAULT " TO JOBHDR-OPERATOR-ID
+001240     END-IF.
+001250     MOVE "UNKNOWN OPERATOR " TO JOBHDR-OPERATOR-NAME.
+001260     OPEN INPUT OPERATOR-CTL-FILE.
+001270     IF NOT WS-OPCTL-OK
+001280         GO TO 2000-EXIT
+001290     END-IF.
+001300     MOVE JOBHDR-OPERATOR-ID TO OPCTL-OPERATOR-ID.
+001310     READ OPERATOR-CTL-FILE
+001320         INVALID KEY
+001330             MOVE "UNKNOWN OPERATOR " TO JOBHDR-OPERATOR-NAME
+001340     END-READ.
+001350     IF WS-OPCTL-OK
+001360         IF OPCTL-ACTIVE
+001370             MOVE OPCTL-OPERATOR-NAME TO JOBHDR-OPERATOR-NAME
+001380         ELSE
+001390             MOVE "UNKNOWN OPERATOR " TO JOBHDR-OPERATOR-NAME
+001400         END-IF
+001410     END-IF.
+001420     CLOSE OPERATOR-CTL-FILE.
+001430 2000-EXIT.
+001440     EXIT.
+001450
+001460 3000-GET-TITLE.
+001470     ACCEPT JOBHDR-RUN-TYPE FROM ENVIRONMENT "RUN_TYPE".
+001480     IF NOT JOBHDR-RUN-DAILY AND NOT JOBHDR-RUN-MONTH-END
+001490             AND NOT JOBHDR-RUN-YEAR-END
+001500         MOVE "D" TO JOBHDR-RUN-TYPE
+001510     END-IF.
+001520     MOVE "Tutorial de Cobol" TO JOBHDR-TITLE.
+001530     OPEN INPUT TITLE-MASTER-FILE.
+001540     IF NOT WS-TITLEM-OK
+001550         GO TO 3000-EXIT
+001560     END-IF.
+001570     MOVE JOBHDR-RUN-TYPE TO TITLEM-RUN-TYPE.
+001580     READ TITLE-MASTER-FILE
+001590         INVALID KEY
+001600             CONTINUE
+001610     END-READ.
+001620     IF WS-TITLEM-OK
+001630         MOVE TITLEM-TITLE TO JOBHDR-TITLE
+001640     END-IF.
+001650     CLOSE TITLE-MASTER-FILE.
+001660 3000-EXIT.
+001670     EXIT.
+001680
+001690 4000-GET-CHECKPOINT.
+001700     ACCEPT JOBHDR-RUN-ID FROM ENVIRONMENT "RUN_ID".
+001710     IF JOBHDR-RUN-ID = SPACES
+001720         ACCEPT JOBHDR-RUN-ID FROM DATE YYYYMMDD
+001730     END-IF.
+001740     MOVE ZERO TO JOBHDR-STEP-NUMBER.
+001750     OPEN I-O CHECKPOINT-FILE.
+001760     IF WS-CHKPT-NOT-FOUND
+001770         OPEN OUTPUT CHECKPOINT-FILE
+001780         CLOSE CHECKPOINT-FILE
+001790         OPEN I-O CHECKPOINT-FILE
+001800     END-IF.
+001810     INITIALIZE CHKPT-RECORD.
+001820     MOVE JOBHDR-RUN-ID TO CHKPT-RUN-ID.
+001830     READ CHECKPOINT-FILE
+001840         INVALID KEY
+001850             MOVE ZERO TO JOBHDR-STEP-NUMBER
+001860     END-READ.
+001870     IF WS-CHKPT-OK
+001880         DISPLAY "SALUDO INVOCATION COUNT FOR THIS RUN-ID: "
+001890             CHKPT-LAST-STEP
+001900         COMPUTE JOBHDR-STEP-NUMBER = CHKPT-LAST-STEP + 1
+001910     END-IF.
+001920 4000-EXIT.
+001930     EXIT.
+001940
+001950 6000-WRITE-AUDIT-LOG.
+001960     ACCEPT JOBHDR-RUN-DATE FROM DATE YYYYMMDD.
+001970     ACCEPT JOBHDR-RUN-TIME FROM TIME.
+001975     MOVE JOBHDR-RUN-ID TO SALULOG-RUN-ID.
+001980     MOVE JOBHDR-RUN-DATE TO SALULOG-RUN-DATE.
+001990     MOVE JOBHDR-RUN-TIME TO SALULOG-RUN-TIME.
+002000     MOVE JOBHDR-OPERATOR-ID TO SALULOG-OPERATOR-ID.
+002010     MOVE JOBHDR-RUN-TYPE TO SALULOG-TITLE-CODE.
+002020     MOVE JOBHDR-STEP-NUMBER TO SALULOG-STEP-NUMBER.
+002030     MOVE ZERO TO SALULOG-FAILED-STEP.
+002040     SET SALULOG-COMPLETED TO TRUE.
+002050     OPEN EXTEND SALUDO-LOG-FILE.
+002060     IF NOT WS-SALULOG-OK
+002070         OPEN OUTPUT SALUDO-LOG-FILE
+002080     END-IF.
+002090     WRITE SALULOG-RECORD.
+002100     CLOSE SALUDO-LOG-FILE.
+002110 6000-EXIT.
+002120     EXIT.
+002130
+002140 7000-WRITE-CHECKPOINT.
+002150     MOVE JOBHDR-RUN-ID TO CHKPT-RUN-ID.
+002160     MOVE JOBHDR-STEP-NUMBER TO CHKPT-LAST-STEP.
+002170     MOVE JOBHDR-RUN-DATE TO CHKPT-UPDATED-DATE.
+002180     MOVE JOBHDR-RUN-TIME TO CHKPT-UPDATED-TIME.
+002190     REWRITE CHKPT-RECORD
+002200         INVALID KEY
+002210             WRITE CHKPT-RECORD
+002220     END-REWRITE.
+002230     CLOSE CHECKPOINT-FILE.
+002240 7000-EXIT.
+002250     EXIT.
+002260
+002270 8000-WRITE-JOB-EVENT.
+002280     MOVE JOBHDR-RUN-ID TO JOBEVT-RUN-ID.
+002290     MOVE JOBHDR-RUN-TYPE TO JOBEVT-RUN-TYPE.
+002300     MOVE JOBHDR-RUN-DATE TO JOBEVT-START-DATE.
+002310     MOVE JOBHDR-RUN-TIME TO JOBEVT-START-TIME.
+002320     SET JOBEVT-STARTED TO TRUE.
+002330     OPEN EXTEND JOB-EVENT-FILE.
+002340     IF NOT WS-JOBEVT-OK
+002350         OPEN OUTPUT JOB-EVENT-FILE
+002360     END-IF.
+002370     WRITE JOBEVT-RECORD.
+002380     CLOSE JOB-EVENT-FILE.
+002390 8000-EXIT.
+002400     EXIT.
+002410
+002420 END PROGRAM SALUDO.
