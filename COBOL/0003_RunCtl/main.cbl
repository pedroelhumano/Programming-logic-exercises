@@ -0,0 +1,289 @@
+000010******************************************************************
+000020* Author:     R. TORRES VALDEZ
+000030* Installation: DATA CENTER - BATCH SUITE
+000040* Date-Written: 2026-08-08
+000050* Date-Compiled:
+000060* Purpose:    Single entry point for the nightly batch suite.
+000070*             Stamps the run banner via SALUDO, reconciles the
+000080*             incoming transaction volume against the expected
+000090*             count, then runs the production steps in sequence -
+000100*             so operations has one job to submit instead of
+000110*             babysitting each step.
+000120* Tectonics: cobc
+000130*-----------------------------------------------------------------
+000140* Maintenance History
+000150* DATE       BY   DESCRIPTION
+000160* 2026-08-08 JCM  Initial version.
+000170* 2026-08-08 JCM  Added the record-count reconciliation step
+000180*                 against CTLCNT/TRANSIN before the business
+000190*                 steps are allowed to run.
+000200* 2026-08-08 JCM  Now COPYs JOBHDR instead of keeping its own
+000210*                 WS-RUN-ID, so the run-id (and run type/operator)
+000220*                 match SALUDO's shape.  Added real per-step
+000230*                 checkpointing for the production chain (TXNEDIT/
+000240*                 TXNPOST/TXNRPT) against CHKPT-LAST-BIZ-STEP, so
+000250*                 a resubmission for a run-id that got partway
+000260*                 through only re-runs what didn't complete.  A
+000270*                 reconciliation mismatch or a failed step now
+000280*                 also appends an "F" record to SALUDO-LOG so the
+000290*                 batch history report can tell a failed run from
+000300*                 a completed one.
+000310* 2026-08-08 JCM  Failure records now set the new SALULOG-FAILED-
+000320*                 STEP field instead of SALULOG-STEP-NUMBER -
+000330*                 that column is SALUDO's own banner checkpoint
+000340*                 counter, a different sequence than the
+000350*                 TXNEDIT/TXNPOST/TXNRPT chain tracked here.
+000355* 2026-08-08 JCM  5000-LOG-RUN-FAILURE now stamps SALULOG-RUN-ID
+000356*                 so the "F" row it appends can be matched back
+000357*                 to the "C" row SALUDO already wrote for the
+000358*                 same run-id, instead of reading as a second,
+000359*                 unrelated run in the history report.
+000360******************************************************************
+000370 IDENTIFICATION DIVISION.
+000380 PROGRAM-ID. RUNCTL.
+000390
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT CTLCNT-FILE ASSIGN TO "CTLCNT"
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS RANDOM
+000460         RECORD KEY IS CTLCNT-RUN-ID
+000470         FILE STATUS IS WS-CTLCNT-STATUS.
+000480     SELECT TRANSIN-FILE ASSIGN TO "TRANSIN"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         ACCESS MODE IS SEQUENTIAL
+000510         FILE STATUS IS WS-TRANSIN-STATUS.
+000520     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+000530         ORGANIZATION IS INDEXED
+000540         ACCESS MODE IS RANDOM
+000550         RECORD KEY IS CHKPT-RUN-ID
+000560         FILE STATUS IS WS-CHKPT-STATUS.
+000570     SELECT SALUDO-LOG-FILE ASSIGN TO "SALULOG"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         ACCESS MODE IS SEQUENTIAL
+000600         FILE STATUS IS WS-SALULOG-STATUS.
+000610
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  CTLCNT-FILE.
+000650     COPY CTLCNTREC.
+000660 FD  TRANSIN-FILE.
+000670     COPY TRANSREC.
+000680 FD  CHECKPOINT-FILE.
+000690     COPY CHKPTREC.
+000700 FD  SALUDO-LOG-FILE.
+000710     COPY SALULREC.
+000720
+000730 WORKING-STORAGE SECTION.
+000740 COPY JOBHDR.
+000750
+000760 01  WS-RETURN-CODE              PIC 9(04) COMP VALUE ZERO.
+000770 01  WS-FAILED-STEP-NUMBER       PIC 9(03) VALUE ZERO.
+000780
+000790 01  WS-CTLCNT-STATUS            PIC X(02).
+000800     88  WS-CTLCNT-OK                VALUE "00".
+000810 01  WS-TRANSIN-STATUS           PIC X(02).
+000820     88  WS-TRANSIN-OK               VALUE "00".
+000830 01  WS-CHKPT-STATUS             PIC X(02).
+000840     88  WS-CHKPT-OK                 VALUE "00".
+000850     88  WS-CHKPT-NOT-FOUND          VALUE "23" "35".
+000860 01  WS-SALULOG-STATUS           PIC X(02).
+000870     88  WS-SALULOG-OK               VALUE "00".
+000880
+000890 01  WS-EXPECTED-COUNT           PIC 9(07) VALUE ZERO.
+000900 01  WS-ACTUAL-COUNT             PIC 9(07) VALUE ZERO.
+000910 01  WS-TRANS-EOF-SWITCH         PIC X(01) VALUE "N".
+000920     88  WS-TRANS-EOF                VALUE "Y".
+000930
+000940 PROCEDURE DIVISION.
+000950 0000-MAIN-PROCEDURE.
+000960     PERFORM 1200-GET-RUN-CONTEXT THRU 1200-EXIT.
+000970     PERFORM 1000-RUN-BANNER-STEP THRU 1000-EXIT.
+000980     PERFORM 1500-RECONCILE-COUNTS THRU 1500-EXIT.
+000990     IF WS-RETURN-CODE = ZERO
+001000         PERFORM 2000-RUN-BUSINESS-STEPS THRU 2000-EXIT
+001010     END-IF.
+001020     MOVE WS-RETURN-CODE TO RETURN-CODE.
+001030     GOBACK.
+001040
+001050 1000-RUN-BANNER-STEP.
+001060     CALL "SALUDO".
+001070 1000-EXIT.
+001080     EXIT.
+001090
+001100 1200-GET-RUN-CONTEXT.
+001110     ACCEPT JOBHDR-RUN-ID FROM ENVIRONMENT "RUN_ID".
+001120     IF JOBHDR-RUN-ID = SPACES
+001130         ACCEPT JOBHDR-RUN-ID FROM DATE YYYYMMDD
+001140     END-IF.
+001150     ACCEPT JOBHDR-RUN-TYPE FROM ENVIRONMENT "RUN_TYPE".
+001160     IF NOT JOBHDR-RUN-DAILY AND NOT JOBHDR-RUN-MONTH-END
+001170             AND NOT JOBHDR-RUN-YEAR-END
+001180         MOVE "D" TO JOBHDR-RUN-TYPE
+001190     END-IF.
+001200     ACCEPT JOBHDR-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID".
+001210     IF JOBHDR-OPERATOR-ID = SPACES
+001220         MOVE "DEFAULT " TO JOBHDR-OPERATOR-ID
+001230     END-IF.
+001240 1200-EXIT.
+001250     EXIT.
+001260
+001270 1500-RECONCILE-COUNTS.
+001280     MOVE ZERO TO WS-EXPECTED-COUNT.
+001290     OPEN INPUT CTLCNT-FILE.
+001300     IF WS-CTLCNT-OK
+001310         MOVE JOBHDR-RUN-ID TO CTLCNT-RUN-ID
+001320         READ CTLCNT-FILE
+001330             INVALID KEY
+001340                 MOVE ZERO TO WS-EXPECTED-COUNT
+001350         END-READ
+001360         IF WS-CTLCNT-OK
+001370             MOVE CTLCNT-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+001380         END-IF
+001390         CLOSE CTLCNT-FILE
+001400     END-IF.
+001410     MOVE ZERO TO WS-ACTUAL-COUNT.
+001420     MOVE "N" TO WS-TRANS-EOF-SWITCH.
+001430     OPEN INPUT TRANSIN-FILE.
+001440     IF WS-TRANSIN-OK
+001450         PERFORM 1600-COUNT-TRANSACTIONS THRU 1600-EXIT
+001460             UNTIL WS-TRANS-EOF
+001470         CLOSE TRANSIN-FILE
+001480     END-IF.
+001490     IF WS-ACTUAL-COUNT NOT = WS-EXPECTED-COUNT
+001500         DISPLAY "RECONCILIATION MISMATCH FOR RUN " JOBHDR-RUN-ID
+001510         DISPLAY "  EXPECTED COUNT: " WS-EXPECTED-COUNT
+001520         DISPLAY "  ACTUAL COUNT:   " WS-ACTUAL-COUNT
+001530         MOVE 16 TO WS-RETURN-CODE
+001540         MOVE ZERO TO WS-FAILED-STEP-NUMBER
+001550         PERFORM 5000-LOG-RUN-FAILURE THRU 5000-EXIT
+001560     END-IF.
+001570 1500-EXIT.
+001580     EXIT.
+001590
+001600 1600-COUNT-TRANSACTIONS.
+001610     READ TRANSIN-FILE
+001620         AT END
+001630             MOVE "Y" TO WS-TRANS-EOF-SWITCH
+001640         NOT AT END
+001650             ADD 1 TO WS-ACTUAL-COUNT
+001660     END-READ.
+001670 1600-EXIT.
+001680     EXIT.
+001690
+001700 2000-RUN-BUSINESS-STEPS.
+001710     PERFORM 2100-OPEN-CHECKPOINT THRU 2100-EXIT.
+001720     PERFORM 2200-RUN-STEP-TXNEDIT THRU 2200-EXIT.
+001730     IF WS-RETURN-CODE = ZERO
+001740         PERFORM 2300-RUN-STEP-TXNPOST THRU 2300-EXIT
+001750     END-IF.
+001760     IF WS-RETURN-CODE = ZERO
+001770         PERFORM 2400-RUN-STEP-TXNRPT THRU 2400-EXIT
+001780     END-IF.
+001790     CLOSE CHECKPOINT-FILE.
+001800 2000-EXIT.
+001810     EXIT.
+001820
+001830 2100-OPEN-CHECKPOINT.
+001840     OPEN I-O CHECKPOINT-FILE.
+001850     IF WS-CHKPT-NOT-FOUND
+001860         OPEN OUTPUT CHECKPOINT-FILE
+001870         CLOSE CHECKPOINT-FILE
+001880         OPEN I-O CHECKPOINT-FILE
+001890     END-IF.
+001900     INITIALIZE CHKPT-RECORD.
+001910     MOVE JOBHDR-RUN-ID TO CHKPT-RUN-ID.
+001920     READ CHECKPOINT-FILE
+001930         INVALID KEY
+001940             CONTINUE
+001950     END-READ.
+001960 2100-EXIT.
+001970     EXIT.
+001980
+001990 2200-RUN-STEP-TXNEDIT.
+002000     IF CHKPT-LAST-BIZ-STEP NOT < 1
+002010         DISPLAY "TXNEDIT ALREADY COMPLETE FOR RUN "
+002020             JOBHDR-RUN-ID " - SKIPPING"
+002030     ELSE
+002040         CALL "TXNEDIT"
+002050         IF RETURN-CODE = ZERO
+002060             MOVE 1 TO CHKPT-LAST-BIZ-STEP
+002070             PERFORM 2900-SAVE-CHECKPOINT THRU 2900-EXIT
+002080         ELSE
+002090             DISPLAY "TXNEDIT FAILED - RETURN CODE " RETURN-CODE
+002100             MOVE 20 TO WS-RETURN-CODE
+002110             MOVE 1 TO WS-FAILED-STEP-NUMBER
+002120             PERFORM 5000-LOG-RUN-FAILURE THRU 5000-EXIT
+002130         END-IF
+002140     END-IF.
+002150 2200-EXIT.
+002160     EXIT.
+002170
+002180 2300-RUN-STEP-TXNPOST.
+002190     IF CHKPT-LAST-BIZ-STEP NOT < 2
+002200         DISPLAY "TXNPOST ALREADY COMPLETE FOR RUN "
+002210             JOBHDR-RUN-ID " - SKIPPING"
+002220     ELSE
+002230         CALL "TXNPOST"
+002240         IF RETURN-CODE = ZERO
+002250             MOVE 2 TO CHKPT-LAST-BIZ-STEP
+002260             PERFORM 2900-SAVE-CHECKPOINT THRU 2900-EXIT
+002270         ELSE
+002280             DISPLAY "TXNPOST FAILED - RETURN CODE " RETURN-CODE
+002290             MOVE 20 TO WS-RETURN-CODE
+002300             MOVE 2 TO WS-FAILED-STEP-NUMBER
+002310             PERFORM 5000-LOG-RUN-FAILURE THRU 5000-EXIT
+002320         END-IF
+002330     END-IF.
+002340 2300-EXIT.
+002350     EXIT.
+002360
+002370 2400-RUN-STEP-TXNRPT.
+002380     IF CHKPT-LAST-BIZ-STEP NOT < 3
+002390         DISPLAY "TXNRPT ALREADY COMPLETE FOR RUN "
+002400             JOBHDR-RUN-ID " - SKIPPING"
+002410     ELSE
+002420         CALL "TXNRPT"
+002430         IF RETURN-CODE = ZERO
+002440             MOVE 3 TO CHKPT-LAST-BIZ-STEP
+002450             PERFORM 2900-SAVE-CHECKPOINT THRU 2900-EXIT
+002460         ELSE
+002470             DISPLAY "TXNRPT FAILED - RETURN CODE " RETURN-CODE
+002480             MOVE 20 TO WS-RETURN-CODE
+002490             MOVE 3 TO WS-FAILED-STEP-NUMBER
+002500             PERFORM 5000-LOG-RUN-FAILURE THRU 5000-EXIT
+002510         END-IF
+002520     END-IF.
+002530 2400-EXIT.
+002540     EXIT.
+002550
+002560 2900-SAVE-CHECKPOINT.
+002570     ACCEPT CHKPT-UPDATED-DATE FROM DATE YYYYMMDD.
+002580     ACCEPT CHKPT-UPDATED-TIME FROM TIME.
+002590     REWRITE CHKPT-RECORD
+002600         INVALID KEY
+002610             WRITE CHKPT-RECORD
+002620     END-REWRITE.
+002630 2900-EXIT.
+002640     EXIT.
+002650
+002660 5000-LOG-RUN-FAILURE.
+002665     MOVE JOBHDR-RUN-ID TO SALULOG-RUN-ID.
+002670     ACCEPT SALULOG-RUN-DATE FROM DATE YYYYMMDD.
+002680     ACCEPT SALULOG-RUN-TIME FROM TIME.
+002690     MOVE JOBHDR-OPERATOR-ID TO SALULOG-OPERATOR-ID.
+002700     MOVE JOBHDR-RUN-TYPE TO SALULOG-TITLE-CODE.
+002710     MOVE ZERO TO SALULOG-STEP-NUMBER.
+002720     MOVE WS-FAILED-STEP-NUMBER TO SALULOG-FAILED-STEP.
+002730     SET SALULOG-FAILED TO TRUE.
+002740     OPEN EXTEND SALUDO-LOG-FILE.
+002750     IF NOT WS-SALULOG-OK
+002760         OPEN OUTPUT SALUDO-LOG-FILE
+002770     END-IF.
+002780     WRITE SALULOG-RECORD.
+002790     CLOSE SALUDO-LOG-FILE.
+002800 5000-EXIT.
+002810     EXIT.
+002820
+002830 END PROGRAM RUNCTL.
