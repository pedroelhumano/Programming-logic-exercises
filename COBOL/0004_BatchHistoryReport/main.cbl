@@ -0,0 +1,269 @@
+000010******************************************************************
+000020* Author:     R. TORRES VALDEZ
+000030* Installation: DATA CENTER - BATCH SUITE
+000040* Date-Written: 2026-08-08
+000050* Date-Compiled:
+000060* Purpose:    Reads the SALUDO-LOG audit file and prints the
+000070*             Daily Batch Execution History report - one line
+000080*             per run plus a monthly rollup of how many times
+000090*             each run type executed.
+000100* Tectonics: cobc
+000110*-----------------------------------------------------------------
+000120* Maintenance History
+000130* DATE       BY   DESCRIPTION
+000140* 2026-08-08 JCM  Initial version.
+000150* 2026-08-08 JCM  Monthly rollup is now keyed by year and month
+000160*                 instead of month alone, so runs from different
+000170*                 years no longer get summed into the same month
+000180*                 bucket once the log spans more than one year.
+000190* 2026-08-08 JCM  Now groups SALULOG rows by SALULOG-RUN-ID before
+000200*                 printing or tallying - SALUDO's "C" row and any
+000210*                 later "F" row RUNCTL appends for the same run
+000220*                 are one logical execution, and the report was
+000230*                 double-counting them.  The detail section and
+000240*                 the rollup now both work off one table entry per
+000250*                 distinct run-id, taking the last (most current)
+000260*                 status seen for that run-id.  Also corrected
+000270*                 WS-ROLLUP-LINE's trailing FILLER to match
+000280*                 REPORT-LINE's 80-byte width, and the rollup now
+000290*                 skips a year/month bucket that never had a run
+000300*                 tallied into it instead of printing every month
+000310*                 of every year seen.
+000320******************************************************************
+000330 IDENTIFICATION DIVISION.
+000340 PROGRAM-ID. BTCHRPT.
+000350
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT SALUDO-LOG-FILE ASSIGN TO "SALULOG"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         ACCESS MODE IS SEQUENTIAL
+000420         FILE STATUS IS WS-SALULOG-STATUS.
+000430     SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         ACCESS MODE IS SEQUENTIAL
+000460         FILE STATUS IS WS-REPORT-STATUS.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  SALUDO-LOG-FILE.
+000510     COPY SALULREC.
+000520 FD  REPORT-FILE.
+000530 01  REPORT-LINE                 PIC X(80).
+000540
+000550 WORKING-STORAGE SECTION.
+000560 01  WS-SALULOG-STATUS           PIC X(02).
+000570     88  WS-SALULOG-OK               VALUE "00".
+000580 01  WS-REPORT-STATUS            PIC X(02).
+000590     88  WS-REPORT-OK                VALUE "00".
+000600
+000610 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000620     88  WS-EOF                      VALUE "Y".
+000630 01  WS-ROLLUP-HDG-SW            PIC X(01) VALUE "N".
+000640     88  WS-ROLLUP-HDG-PRINTED       VALUE "Y".
+000650
+000660 01  WS-MONTH-IDX                PIC 9(02) COMP.
+000670 01  WS-YEAR-IDX                 PIC 9(02) COMP VALUE ZERO.
+000680 01  WS-YEAR-COUNT               PIC 9(02) COMP VALUE ZERO.
+000690 01  WS-TALLY-YEAR               PIC 9(04).
+000700 01  WS-TALLY-MONTH              PIC 9(02) COMP.
+000710 01  WS-YEAR-TABLE.
+000720     05  WS-YEAR-ENTRY OCCURS 50 TIMES.
+000730         10  WS-YEAR-VALUE       PIC 9(04) VALUE ZERO.
+000740         10  WS-MONTH-ENTRY OCCURS 12 TIMES.
+000750             15  WS-MONTH-DAILY-CNT    PIC 9(05) COMP VALUE ZERO.
+000760             15  WS-MONTH-MONTHEND-CNT PIC 9(05) COMP VALUE ZERO.
+000770             15  WS-MONTH-YEAREND-CNT  PIC 9(05) COMP VALUE ZERO.
+000780             15  WS-MONTH-USED-SW      PIC X(01) VALUE "N".
+000790                 88  WS-MONTH-USED         VALUE "Y".
+000800
+000810 01  WS-RUN-IDX                  PIC 9(04) COMP VALUE ZERO.
+000820 01  WS-RUN-COUNT                PIC 9(04) COMP VALUE ZERO.
+000830 01  WS-RUN-TABLE.
+000840     05  WS-RUN-ENTRY OCCURS 500 TIMES.
+000850         10  WS-RUN-RUN-ID           PIC X(08).
+000860         10  WS-RUN-DATE             PIC 9(08).
+000870         10  WS-RUN-TIME             PIC 9(06).
+000880         10  WS-RUN-OPERATOR-ID      PIC X(08).
+000890         10  WS-RUN-TITLE-CODE       PIC X(01).
+000900         10  WS-RUN-STATUS           PIC X(01).
+000910
+000920 01  WS-HEADING-1.
+000930     05  FILLER                  PIC X(80)
+000940         VALUE "DAILY BATCH EXECUTION HISTORY".
+000950 01  WS-HEADING-2.
+000960     05  FILLER                  PIC X(80)
+000970         VALUE "RUN DATE  OPERATOR  RUN TYPE  STATUS".
+000980
+000990 01  WS-DETAIL-LINE.
+001000     05  WS-DET-RUN-DATE         PIC 9(08).
+001010     05  FILLER                  PIC X(02) VALUE SPACES.
+001020     05  WS-DET-OPERATOR-ID      PIC X(08).
+001030     05  FILLER                  PIC X(02) VALUE SPACES.
+001040     05  WS-DET-RUN-TYPE         PIC X(01).
+001050     05  FILLER                  PIC X(09) VALUE SPACES.
+001060     05  WS-DET-STATUS           PIC X(01).
+001070     05  FILLER                  PIC X(49) VALUE SPACES.
+001080
+001090 01  WS-ROLLUP-HEADING.
+001100     05  FILLER                  PIC X(80)
+001110         VALUE "MONTHLY ROLLUP - RUN COUNT BY RUN TYPE".
+001120 01  WS-ROLLUP-LINE.
+001130     05  WS-ROLL-YEAR            PIC 9(04).
+001140     05  FILLER                  PIC X(01) VALUE "-".
+001150     05  WS-ROLL-MONTH           PIC 9(02).
+001160     05  FILLER                  PIC X(03) VALUE SPACES.
+001170     05  FILLER                  PIC X(02) VALUE "D=".
+001180     05  WS-ROLL-DAILY-CNT       PIC ZZZZ9.
+001190     05  FILLER                  PIC X(03) VALUE SPACES.
+001200     05  FILLER                  PIC X(02) VALUE "M=".
+001210     05  WS-ROLL-MONTHEND-CNT    PIC ZZZZ9.
+001220     05  FILLER                  PIC X(03) VALUE SPACES.
+001230     05  FILLER                  PIC X(02) VALUE "Y=".
+001240     05  WS-ROLL-YEAREND-CNT     PIC ZZZZ9.
+001250     05  FILLER                  PIC X(43) VALUE SPACES.
+001260
+001270 PROCEDURE DIVISION.
+001280 0000-MAIN-PROCEDURE.
+001290     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001300     PERFORM 2000-PROCESS-LOG THRU 2000-EXIT
+001310         UNTIL WS-EOF.
+001320     PERFORM 3000-PRINT-DETAILS THRU 3000-EXIT
+001330         VARYING WS-RUN-IDX FROM 1 BY 1
+001340             UNTIL WS-RUN-IDX > WS-RUN-COUNT.
+001350     PERFORM 8000-PRINT-ROLLUP THRU 8000-EXIT
+001360         VARYING WS-YEAR-IDX FROM 1 BY 1
+001370             UNTIL WS-YEAR-IDX > WS-YEAR-COUNT
+001380         AFTER WS-MONTH-IDX FROM 1 BY 1
+001390             UNTIL WS-MONTH-IDX > 12.
+001400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001410     GOBACK.
+001420
+001430 1000-INITIALIZE.
+001440     OPEN INPUT SALUDO-LOG-FILE.
+001450     OPEN OUTPUT REPORT-FILE.
+001460     WRITE REPORT-LINE FROM WS-HEADING-1.
+001470     WRITE REPORT-LINE FROM WS-HEADING-2.
+001480     IF NOT WS-SALULOG-OK
+001490         MOVE "Y" TO WS-EOF-SWITCH
+001500         GO TO 1000-EXIT
+001510     END-IF.
+001520     PERFORM 2100-READ-LOG THRU 2100-EXIT.
+001530 1000-EXIT.
+001540     EXIT.
+001550
+001560 2000-PROCESS-LOG.
+001570     PERFORM 2050-FIND-OR-ADD-RUN THRU 2050-EXIT.
+001580     PERFORM 2100-READ-LOG THRU 2100-EXIT.
+001590 2000-EXIT.
+001600     EXIT.
+001610
+001620 2050-FIND-OR-ADD-RUN.
+001630     PERFORM 2060-SEARCH-RUN THRU 2060-EXIT
+001640         VARYING WS-RUN-IDX FROM 1 BY 1
+001650         UNTIL WS-RUN-IDX > WS-RUN-COUNT
+001660             OR WS-RUN-RUN-ID(WS-RUN-IDX) = SALULOG-RUN-ID.
+001670     IF WS-RUN-IDX > WS-RUN-COUNT
+001680         ADD 1 TO WS-RUN-COUNT
+001690         MOVE WS-RUN-COUNT TO WS-RUN-IDX
+001700         MOVE SALULOG-RUN-ID TO WS-RUN-RUN-ID(WS-RUN-IDX)
+001710         MOVE SALULOG-RUN-DATE TO WS-RUN-DATE(WS-RUN-IDX)
+001720         MOVE SALULOG-RUN-TIME TO WS-RUN-TIME(WS-RUN-IDX)
+001730         MOVE SALULOG-OPERATOR-ID
+001740             TO WS-RUN-OPERATOR-ID(WS-RUN-IDX)
+001750         MOVE SALULOG-TITLE-CODE
+001760             TO WS-RUN-TITLE-CODE(WS-RUN-IDX)
+001770     END-IF.
+001780     MOVE SALULOG-STATUS TO WS-RUN-STATUS(WS-RUN-IDX).
+001790 2050-EXIT.
+001800     EXIT.
+001810
+001820 2060-SEARCH-RUN.
+001830     CONTINUE.
+001840 2060-EXIT.
+001850     EXIT.
+001860
+001870 2100-READ-LOG.
+001880     READ SALUDO-LOG-FILE
+001890         AT END
+001900             MOVE "Y" TO WS-EOF-SWITCH
+001910     END-READ.
+001920 2100-EXIT.
+001930     EXIT.
+001940
+001950 3000-PRINT-DETAILS.
+001960     MOVE WS-RUN-DATE(WS-RUN-IDX) TO WS-DET-RUN-DATE.
+001970     MOVE WS-RUN-OPERATOR-ID(WS-RUN-IDX) TO WS-DET-OPERATOR-ID.
+001980     MOVE WS-RUN-TITLE-CODE(WS-RUN-IDX) TO WS-DET-RUN-TYPE.
+001990     MOVE WS-RUN-STATUS(WS-RUN-IDX) TO WS-DET-STATUS.
+002000     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+002010     PERFORM 2200-TALLY-MONTH THRU 2200-EXIT.
+002020 3000-EXIT.
+002030     EXIT.
+002040
+002050 2200-TALLY-MONTH.
+002060     MOVE WS-RUN-DATE(WS-RUN-IDX)(1:4) TO WS-TALLY-YEAR.
+002070     MOVE WS-RUN-DATE(WS-RUN-IDX)(5:2) TO WS-TALLY-MONTH.
+002080     IF WS-TALLY-MONTH < 1 OR WS-TALLY-MONTH > 12
+002090         GO TO 2200-EXIT
+002100     END-IF.
+002110     PERFORM 2210-BUMP-YEAR-IDX THRU 2210-EXIT
+002120         VARYING WS-YEAR-IDX FROM 1 BY 1
+002130         UNTIL WS-YEAR-IDX > WS-YEAR-COUNT
+002140             OR WS-YEAR-VALUE(WS-YEAR-IDX) = WS-TALLY-YEAR.
+002150     IF WS-YEAR-IDX > WS-YEAR-COUNT
+002160         ADD 1 TO WS-YEAR-COUNT
+002170         MOVE WS-YEAR-COUNT TO WS-YEAR-IDX
+002180         MOVE WS-TALLY-YEAR TO WS-YEAR-VALUE(WS-YEAR-IDX)
+002190     END-IF.
+002200     IF WS-RUN-TITLE-CODE(WS-RUN-IDX) = "D"
+002210         ADD 1 TO
+002220             WS-MONTH-DAILY-CNT(WS-YEAR-IDX, WS-TALLY-MONTH)
+002230         SET WS-MONTH-USED(WS-YEAR-IDX, WS-TALLY-MONTH) TO TRUE
+002240     END-IF.
+002250     IF WS-RUN-TITLE-CODE(WS-RUN-IDX) = "M"
+002260         ADD 1 TO
+002270             WS-MONTH-MONTHEND-CNT(WS-YEAR-IDX, WS-TALLY-MONTH)
+002280         SET WS-MONTH-USED(WS-YEAR-IDX, WS-TALLY-MONTH) TO TRUE
+002290     END-IF.
+002300     IF WS-RUN-TITLE-CODE(WS-RUN-IDX) = "Y"
+002310         ADD 1 TO
+002320             WS-MONTH-YEAREND-CNT(WS-YEAR-IDX, WS-TALLY-MONTH)
+002330         SET WS-MONTH-USED(WS-YEAR-IDX, WS-TALLY-MONTH) TO TRUE
+002340     END-IF.
+002350 2200-EXIT.
+002360     EXIT.
+002370
+002380 2210-BUMP-YEAR-IDX.
+002390     CONTINUE.
+002400 2210-EXIT.
+002410     EXIT.
+002420
+002430 8000-PRINT-ROLLUP.
+002440     IF NOT WS-MONTH-USED(WS-YEAR-IDX, WS-MONTH-IDX)
+002450         GO TO 8000-EXIT
+002460     END-IF.
+002470     IF NOT WS-ROLLUP-HDG-PRINTED
+002480         WRITE REPORT-LINE FROM WS-ROLLUP-HEADING
+002490         SET WS-ROLLUP-HDG-PRINTED TO TRUE
+002500     END-IF.
+002510     MOVE WS-YEAR-VALUE(WS-YEAR-IDX) TO WS-ROLL-YEAR.
+002520     MOVE WS-MONTH-IDX TO WS-ROLL-MONTH.
+002530     MOVE WS-MONTH-DAILY-CNT(WS-YEAR-IDX, WS-MONTH-IDX)
+002540         TO WS-ROLL-DAILY-CNT.
+002550     MOVE WS-MONTH-MONTHEND-CNT(WS-YEAR-IDX, WS-MONTH-IDX)
+002560         TO WS-ROLL-MONTHEND-CNT.
+002570     MOVE WS-MONTH-YEAREND-CNT(WS-YEAR-IDX, WS-MONTH-IDX)
+002580         TO WS-ROLL-YEAREND-CNT.
+002590     WRITE REPORT-LINE FROM WS-ROLLUP-LINE.
+002600 8000-EXIT.
+002610     EXIT.
+002620
+002630 9000-TERMINATE.
+002640     CLOSE SALUDO-LOG-FILE.
+002650     CLOSE REPORT-FILE.
+002660 9000-EXIT.
+002670     EXIT.
+002680
+002690 END PROGRAM BTCHRPT.
