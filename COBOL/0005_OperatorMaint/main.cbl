@@ -0,0 +1,132 @@
+000010******************************************************************
+000020* Author:     R. TORRES VALDEZ
+000030* Installation: DATA CENTER - BATCH SUITE
+000040* Date-Written: 2026-08-08
+000050* Date-Compiled:
+000060* Purpose:    Console maintenance utility for the OPERATOR-CTL
+000070*             file - lets operations add, change, or deactivate
+000080*             an authorized operator without a source change.
+000090* Tectonics: cobc
+000100*-----------------------------------------------------------------
+000110* Maintenance History
+000120* DATE       BY   DESCRIPTION
+000130* 2026-08-08 JCM  Initial version.
+000140******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. OPRMAINT.
+000170
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT OPERATOR-CTL-FILE ASSIGN TO "OPCTL"
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS RANDOM
+000240         RECORD KEY IS OPCTL-OPERATOR-ID
+000250         FILE STATUS IS WS-OPCTL-STATUS.
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  OPERATOR-CTL-FILE.
+000300     COPY OPCTLREC.
+000310
+000320 WORKING-STORAGE SECTION.
+000330 01  WS-OPCTL-STATUS             PIC X(02).
+000340     88  WS-OPCTL-OK                 VALUE "00".
+000350     88  WS-OPCTL-NOT-FOUND          VALUE "23" "35".
+000360
+000370 01  WS-DONE-SWITCH              PIC X(01) VALUE "N".
+000380     88  WS-DONE                     VALUE "Y".
+000390
+000400 01  WS-FUNCTION                 PIC X(01).
+000410 01  WS-KEY-ENTERED              PIC X(08).
+000420
+000430 PROCEDURE DIVISION.
+000440 0000-MAIN-PROCEDURE.
+000450     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000460     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000470         UNTIL WS-DONE.
+000480     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000490     GOBACK.
+000500
+000510 1000-INITIALIZE.
+000520     OPEN I-O OPERATOR-CTL-FILE.
+000530     IF WS-OPCTL-NOT-FOUND
+000540         OPEN OUTPUT OPERATOR-CTL-FILE
+000550         CLOSE OPERATOR-CTL-FILE
+000560         OPEN I-O OPERATOR-CTL-FILE
+000570     END-IF.
+000580 1000-EXIT.
+000590     EXIT.
+000600
+000610 2000-PROCESS-MENU.
+000620     DISPLAY " ".
+000630     DISPLAY "OPERATOR ROSTER MAINTENANCE".
+000640     DISPLAY "  A - ADD OPERATOR".
+000650     DISPLAY "  C - CHANGE OPERATOR NAME".
+000660     DISPLAY "  D - DEACTIVATE OPERATOR".
+000670     DISPLAY "  X - EXIT".
+000680     DISPLAY "SELECTION: " WITH NO ADVANCING.
+000690     ACCEPT WS-FUNCTION.
+000700     EVALUATE WS-FUNCTION
+000710         WHEN "A"
+000720             PERFORM 3000-ADD-OPERATOR THRU 3000-EXIT
+000730         WHEN "C"
+000740             PERFORM 4000-CHANGE-OPERATOR THRU 4000-EXIT
+000750         WHEN "D"
+000760             PERFORM 5000-DEACTIVATE-OPERATOR THRU 5000-EXIT
+000770         WHEN "X"
+000780             SET WS-DONE TO TRUE
+000790         WHEN OTHER
+000800             DISPLAY "INVALID SELECTION"
+000810     END-EVALUATE.
+000820 2000-EXIT.
+000830     EXIT.
+000840
+000850 3000-ADD-OPERATOR.
+000860     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+000870     ACCEPT OPCTL-OPERATOR-ID.
+000880     DISPLAY "OPERATOR NAME: " WITH NO ADVANCING.
+000890     ACCEPT OPCTL-OPERATOR-NAME.
+000900     SET OPCTL-ACTIVE TO TRUE.
+000910     WRITE OPCTL-RECORD
+000920         INVALID KEY
+000930             DISPLAY "OPERATOR ALREADY ON FILE"
+000940     END-WRITE.
+000950 3000-EXIT.
+000960     EXIT.
+000970
+000980 4000-CHANGE-OPERATOR.
+000990     DISPLAY "OPERATOR ID TO CHANGE: " WITH NO ADVANCING.
+001000     ACCEPT WS-KEY-ENTERED.
+001010     MOVE WS-KEY-ENTERED TO OPCTL-OPERATOR-ID.
+001020     READ OPERATOR-CTL-FILE
+001030         INVALID KEY
+001040             DISPLAY "OPERATOR NOT ON FILE"
+001050         NOT INVALID KEY
+001060             DISPLAY "NEW OPERATOR NAME: " WITH NO ADVANCING
+001070             ACCEPT OPCTL-OPERATOR-NAME
+001080             REWRITE OPCTL-RECORD
+001090     END-READ.
+001100 4000-EXIT.
+001110     EXIT.
+001120
+001130 5000-DEACTIVATE-OPERATOR.
+001140     DISPLAY "OPERATOR ID TO DEACTIVATE: " WITH NO ADVANCING.
+001150     ACCEPT WS-KEY-ENTERED.
+001160     MOVE WS-KEY-ENTERED TO OPCTL-OPERATOR-ID.
+001170     READ OPERATOR-CTL-FILE
+001180         INVALID KEY
+001190             DISPLAY "OPERATOR NOT ON FILE"
+001200         NOT INVALID KEY
+001210             SET OPCTL-INACTIVE TO TRUE
+001220             REWRITE OPCTL-RECORD
+001230     END-READ.
+001240 5000-EXIT.
+001250     EXIT.
+001260
+001270 9000-TERMINATE.
+001280     CLOSE OPERATOR-CTL-FILE.
+001290 9000-EXIT.
+001300     EXIT.
+001310
+001320 END PROGRAM OPRMAINT.
