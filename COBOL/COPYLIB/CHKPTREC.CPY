@@ -0,0 +1,23 @@
+000010******************************************************************
+000020* CHKPTREC.CPY
+000030* Record layout for the batch-suite CHECKPOINT file.  One record
+000040* per run-id giving the last job step that completed, so a
+000050* resubmission after an abend can restart from the right step
+000060* instead of re-running the whole nightly chain.
+000070*-----------------------------------------------------------------
+000080* Maintenance History
+000090* DATE       BY   DESCRIPTION
+000100* 2026-08-08 JCM  Initial copybook.
+000105* 2026-08-08 JCM  Added CHKPT-LAST-BIZ-STEP so RUNCTL can track
+000106*                 how far the production step chain (TXNEDIT/
+000107*                 TXNPOST/TXNRPT) actually got, separately from
+000108*                 SALUDO's own banner-step counter, and skip
+000109*                 completed steps on a restart.
+000110******************************************************************
+000120 01  CHKPT-RECORD.
+000130     05  CHKPT-RUN-ID                PIC X(08).
+000140     05  CHKPT-LAST-STEP             PIC 9(03).
+000145     05  CHKPT-LAST-BIZ-STEP         PIC 9(03).
+000150     05  CHKPT-UPDATED-DATE          PIC 9(08).
+000160     05  CHKPT-UPDATED-TIME          PIC 9(06).
+000170     05  FILLER                      PIC X(17).
