@@ -0,0 +1,15 @@
+000010******************************************************************
+000020* CTLCNTREC.CPY
+000030* Record layout for the CTLCNT control file - the expected
+000040* transaction record count for a given run-id, set up ahead of
+000050* time so the driver can tie it out against the actual incoming
+000060* transaction file before letting the business steps run.
+000070*-----------------------------------------------------------------
+000080* Maintenance History
+000090* DATE       BY   DESCRIPTION
+000100* 2026-08-08 JCM  Initial copybook.
+000110******************************************************************
+000120 01  CTLCNT-RECORD.
+000130     05  CTLCNT-RUN-ID               PIC X(08).
+000140     05  CTLCNT-EXPECTED-COUNT       PIC 9(07).
+000150     05  FILLER                      PIC X(20).
