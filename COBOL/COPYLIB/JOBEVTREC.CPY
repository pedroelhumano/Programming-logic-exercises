@@ -0,0 +1,20 @@
+000010******************************************************************
+000020* JOBEVTREC.CPY
+000030* Job-start event record written to the scheduler interface file.
+000040* The job scheduler polls this file for a JOBEVT-STATUS of
+000050* "S" (started) to confirm the suite actually began running,
+000060* independent of the console banner SALUDO also displays.
+000070*-----------------------------------------------------------------
+000080* Maintenance History
+000090* DATE       BY   DESCRIPTION
+000100* 2026-08-08 JCM  Initial copybook.
+000110******************************************************************
+000120 01  JOBEVT-RECORD.
+000130     05  JOBEVT-RUN-ID               PIC X(08).
+000140     05  JOBEVT-RUN-TYPE             PIC X(01).
+000150     05  JOBEVT-START-TIMESTAMP.
+000160         10  JOBEVT-START-DATE       PIC 9(08).
+000170         10  JOBEVT-START-TIME       PIC 9(06).
+000180     05  JOBEVT-STATUS               PIC X(01).
+000190         88  JOBEVT-STARTED              VALUE "S".
+000200     05  FILLER                      PIC X(24).
