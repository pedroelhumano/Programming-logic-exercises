@@ -0,0 +1,24 @@
+000010******************************************************************
+000020* JOBHDR.CPY
+000030* Common batch-suite job-banner record.  Every program in the
+000040* nightly suite COPYs this into WORKING-STORAGE so the console
+000050* banner and the SALUDO-LOG audit record stay in the same shape
+000060* program to program instead of each one inventing its own.
+000070*-----------------------------------------------------------------
+000080* Maintenance History
+000090* DATE       BY   DESCRIPTION
+000100* 2026-08-08 JCM  Initial copybook.
+000110******************************************************************
+000120 01  JOBHDR-RECORD.
+000130     05  JOBHDR-RUN-ID               PIC X(08).
+000140     05  JOBHDR-OPERATOR-ID          PIC X(08).
+000150     05  JOBHDR-OPERATOR-NAME        PIC X(17).
+000160     05  JOBHDR-RUN-TYPE             PIC X(01).
+000170         88  JOBHDR-RUN-DAILY            VALUE "D".
+000180         88  JOBHDR-RUN-MONTH-END        VALUE "M".
+000190         88  JOBHDR-RUN-YEAR-END         VALUE "Y".
+000200     05  JOBHDR-TITLE                PIC X(17).
+000210     05  JOBHDR-STEP-NUMBER          PIC 9(03).
+000220     05  JOBHDR-TIMESTAMP.
+000230         10  JOBHDR-RUN-DATE         PIC 9(08).
+000240         10  JOBHDR-RUN-TIME         PIC 9(06).
