@@ -0,0 +1,17 @@
+000010******************************************************************
+000020* OPCTLREC.CPY
+000030* Record layout for the OPERATOR-CTL file.  One record per
+000040* operator authorized to submit the nightly batch suite, keyed
+000050* by operator id.
+000060*-----------------------------------------------------------------
+000070* Maintenance History
+000080* DATE       BY   DESCRIPTION
+000090* 2026-08-08 JCM  Initial copybook.
+000100******************************************************************
+000110 01  OPCTL-RECORD.
+000120     05  OPCTL-OPERATOR-ID           PIC X(08).
+000130     05  OPCTL-OPERATOR-NAME         PIC X(17).
+000140     05  OPCTL-STATUS                PIC X(01).
+000150         88  OPCTL-ACTIVE                VALUE "A".
+000160         88  OPCTL-INACTIVE              VALUE "I".
+000170     05  FILLER                      PIC X(20).
