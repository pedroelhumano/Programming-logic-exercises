@@ -0,0 +1,40 @@
+000010******************************************************************
+000020* SALULREC.CPY
+000030* Record layout for the SALUDO-LOG audit file.  One record is
+000040* written per SALUDO invocation so there is a durable record of
+000050* who ran the suite banner step, when, and for what run type.
+000060*-----------------------------------------------------------------
+000070* Maintenance History
+000080* DATE       BY   DESCRIPTION
+000090* 2026-08-08 JCM  Initial copybook.
+000095* 2026-08-08 JCM  Added SALULOG-STATUS for the batch execution
+000096*                 history report's completion-status column.
+000097* 2026-08-08 JCM  Added SALULOG-FAILED-STEP, distinct from
+000098*                 SALULOG-STEP-NUMBER, for the RUNCTL business
+000099*                 step number an "F" row failed on.
+000100*                 SALULOG-STEP-NUMBER is SALUDO's own per-
+000101*                 invocation checkpoint counter (meaningful only
+000102*                 on a "C" row); it is not the same count as the
+000103*                 RUNCTL production-step chain (TXNEDIT/TXNPOST/
+000104*                 TXNRPT), so the two must not share a column.
+000106* 2026-08-08 JCM  Added SALULOG-RUN-ID (same 8-byte run-id used
+000107*                 throughout the suite via JOBHDR) so multiple
+000108*                 rows for one logical execution - SALUDO's "C"
+000109*                 row plus any later "F" row RUNCTL appends for
+000110*                 the same run - can be correlated and reported
+000111*                 as a single run instead of separate ones, and
+000112*                 so two submissions on the same calendar date
+000113*                 with different run-ids stay distinguishable.
+000114******************************************************************
+000120 01  SALULOG-RECORD.
+000130     05  SALULOG-RUN-ID              PIC X(08).
+000140     05  SALULOG-RUN-DATE            PIC 9(08).
+000150     05  SALULOG-RUN-TIME            PIC 9(06).
+000160     05  SALULOG-OPERATOR-ID         PIC X(08).
+000170     05  SALULOG-TITLE-CODE          PIC X(01).
+000180     05  SALULOG-STEP-NUMBER         PIC 9(03).
+000185     05  SALULOG-STATUS              PIC X(01).
+000186         88  SALULOG-COMPLETED           VALUE "C".
+000187         88  SALULOG-FAILED              VALUE "F".
+000188     05  SALULOG-FAILED-STEP         PIC 9(03).
+000190     05  FILLER                      PIC X(08).
