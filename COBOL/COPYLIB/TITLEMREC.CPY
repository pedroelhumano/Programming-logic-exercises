@@ -0,0 +1,14 @@
+000010******************************************************************
+000020* TITLEMREC.CPY
+000030* Record layout for the TITLE-MASTER file.  One record per run
+000040* type (D = daily, M = month-end, Y = year-end close) giving the
+000050* console banner title for that cadence.
+000060*-----------------------------------------------------------------
+000070* Maintenance History
+000080* DATE       BY   DESCRIPTION
+000090* 2026-08-08 JCM  Initial copybook.
+000100******************************************************************
+000110 01  TITLEM-RECORD.
+000120     05  TITLEM-RUN-TYPE             PIC X(01).
+000130     05  TITLEM-TITLE                PIC X(17).
+000140     05  FILLER                      PIC X(20).
