@@ -0,0 +1,12 @@
+000010******************************************************************
+000020* TRANSREC.CPY
+000030* Generic transaction-file record used by the reconciliation
+000040* step to count incoming records.  The business steps that
+000050* actually process these transactions define their own detailed
+000060* layout; the driver only needs the record count.
+000070*-----------------------------------------------------------------
+000080* Maintenance History
+000090* DATE       BY   DESCRIPTION
+000100* 2026-08-08 JCM  Initial copybook.
+000110******************************************************************
+000120 01  TRANS-RECORD                    PIC X(80).
